@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    AMTFIELD.CPY
+      *    SHARED COPYBOOK FOR THE AMOUNT-CONVERSION PATTERN.
+      *    AMT-INPUT-AMOUNT IS THE RAW AMOUNT AS IT ARRIVES FROM AN
+      *    INPUT RECORD -- WIDE AND SIGNED SO AN OUT-OF-RANGE OR
+      *    UNEXPECTEDLY SIGNED VALUE CAN BE DETECTED BEFORE IT IS
+      *    EVER MOVED INTO THE 9(5)V99 WORKING FIELDS.  AMT-SOURCE-
+      *    AMOUNT / AMT-DISPLAY-AREA / AMT-NUMERIC-AREA ARE THE
+      *    ORIGINAL WS-AREA-3 / WS-AREA-1 / WS-AREA-2 TRIO, DEFINED
+      *    ONCE HERE SO EVERY CALLER SHARES THE SAME LAYOUT.
+      *****************************************************************
+       01  AMT-CONV-AREA.
+           05  AMT-INPUT-AMOUNT          PIC S9(7)V99.
+           05  AMT-SOURCE-AMOUNT         PIC 9(5)V99.
+           05  AMT-DISPLAY-AREA          PIC X(10).
+           05  AMT-NUMERIC-AREA REDEFINES AMT-DISPLAY-AREA
+                                         PIC 9(5)V99.
+           05  AMT-RETURN-CODE           PIC XX.
+               88  AMT-CONV-OK           VALUE "00".
+               88  AMT-CONV-OVERFLOW     VALUE "10".
+               88  AMT-CONV-BAD-SIGN     VALUE "20".

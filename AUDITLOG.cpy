@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    AUDITLOG.CPY
+      *    BEFORE/AFTER AUDIT TRAIL RECORD FOR THE AMOUNT-CONVERSION
+      *    STEP, WRITTEN BY AMTCONV ON EVERY CALL FOR SOX REVIEW.
+      *    CAPTURES THE TIMESTAMP, THE ORIGINAL AMOUNT PRESENTED FOR
+      *    CONVERSION, THE VALIDATED SOURCE VALUE ACTUALLY STAGED
+      *    (WS-AREA-3 EQUIVALENT), AND THE BYTES THAT ENDED UP IN
+      *    THE REDEFINED DISPLAY AREA (WS-AREA-1 EQUIVALENT) AFTER
+      *    THE MOVE, SO A BAD DISPLAY DOWNSTREAM CAN BE TRACED BACK
+      *    TO THIS EXACT CONVERSION.
+      *****************************************************************
+      *    AL-INPUT-AMOUNT AND AL-SOURCE-AMOUNT ARE KEPT AS PLAIN
+      *    NUMERIC (NOT NUMERIC-EDITED) FIELDS, MATCHING THE
+      *    UNEDITED PICTURE OF THEIR AMTFIELD COUNTERPARTS, SO A
+      *    RECONCILIATION PROGRAM CAN COMPARE THEM NUMERICALLY
+      *    WITHOUT TRIPPING THE NUMERIC-VS-NUMERIC-EDITED COMPARE
+      *    RULE THAT WOULD OTHERWISE COMPARE THEM AS CHARACTER
+      *    STRINGS.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP              PIC X(14).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  AL-INPUT-AMOUNT           PIC S9(7)V99.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  AL-SOURCE-AMOUNT          PIC 9(5)V99.
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  AL-RESULT-BYTES           PIC X(10).
+           05  FILLER                    PIC X(2)    VALUE SPACES.
+           05  AL-RETURN-CODE            PIC XX.

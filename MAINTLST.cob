@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTLST.
+      *REMARKS.
+      *    PRINTS THE OPERATOR CORRECTION WORKSHEET FOR EVERY
+      *    EXCEPTION TXNCONV RAISED.  READS THE MAINTWRK FILE (ONE
+      *    RECORD PER EXCEPTION, KEYED BY TRANSACTION FILE RECORD
+      *    NUMBER) AND LISTS, SIDE BY SIDE, THE ORIGINAL INPUT
+      *    AMOUNT, THE WS-AREA-3-EQUIVALENT STAGED VALUE, AND THE
+      *    RESULTING WS-AREA-1-EQUIVALENT DISPLAY TEXT, SO AN
+      *    OPERATOR CAN TELL A DATA-ENTRY MISTAKE (BAD INPUT AMOUNT)
+      *    FROM A CONVERSION DEFECT (STAGED VALUE LOOKS RIGHT BUT
+      *    THE DISPLAY BYTES DO NOT) AT A GLANCE.  A BLANK "CORRECTED
+      *    AMOUNT" COLUMN IS PRINTED FOR THE OPERATOR TO HAND-KEY OR
+      *    WRITE IN A REPLACEMENT VALUE.  CORRECTED RECORDS ARE
+      *    RE-SUBMITTED BY KEYING A NEW TRANSACTION RECORD WITH THE
+      *    SAME KEY INTO THE TRANSACTION FILE AND RERUNNING TXNCONV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-WORK-FILE ASSIGN TO MAINTWRK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+           SELECT WORKSHEET-RPT ASSIGN TO WORKSHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-WORK-FILE
+           RECORDING MODE IS F.
+       01  MAINT-WORK-FILE-REC        PIC X(69).
+
+       FD  WORKSHEET-RPT
+           RECORDING MODE IS F.
+       01  WORKSHEET-RPT-REC          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY MAINTWRK.
+
+       01  WS-MAINT-STATUS            PIC XX.
+           88  WS-MAINT-OK            VALUE "00".
+       01  WS-RPT-STATUS              PIC XX.
+           88  WS-RPT-OK              VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X       VALUE "N".
+           88  WS-NO-MORE-RECORDS     VALUE "Y".
+
+       01  WS-RECORD-COUNT            PIC 9(7)    VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(30)   VALUE
+               "AMOUNT CONVERSION CORRECTION ".
+           05  FILLER                 PIC X(9)    VALUE "WORKSHEET".
+
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(6)    VALUE "RECORD".
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  FILLER                 PIC X(6)    VALUE "KEY".
+           05  FILLER                 PIC X(6)    VALUE SPACES.
+           05  FILLER                 PIC X(10)   VALUE "ACCOUNT".
+           05  FILLER                 PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(12)   VALUE "INPUT AMOUNT".
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  FILLER                 PIC X(12)   VALUE "STAGED VALUE".
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  FILLER                 PIC X(10)   VALUE "DISPLAYED".
+           05  FILLER                 PIC X(4)    VALUE SPACES.
+           05  FILLER                 PIC X(15)   VALUE "CORRECTED AMT".
+
+       01  WS-WORKSHEET-DETAIL.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WD-RECORD-NO           PIC ZZZZZZ9.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  WD-KEY                 PIC X(6).
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  WD-ACCOUNT             PIC X(10).
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  WD-INPUT-AMOUNT        PIC -(7)9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  WD-SOURCE-AMOUNT       PIC ZZZZ9.99.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  WD-DISPLAY-BYTES       PIC X(10).
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  WD-CORRECTED-AMOUNT    PIC X(15).
+
+       01  WS-WORKSHEET-REASON.
+           05  FILLER                 PIC X(9)    VALUE SPACES.
+           05  FILLER                 PIC X(8)    VALUE "REASON: ".
+           05  WR-REASON              PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-NO-MORE-RECORDS
+           PERFORM 8000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MAINT-WORK-FILE
+           IF NOT WS-MAINT-OK
+               DISPLAY "MAINTLST: UNABLE TO OPEN MAINTWRK, FILE STATUS "
+                       WS-MAINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT WORKSHEET-RPT
+           IF NOT WS-RPT-OK
+               DISPLAY "MAINTLST: UNABLE TO OPEN WORKSHRPT, STATUS "
+                       WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-HEADING-1 TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           MOVE SPACES TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           MOVE WS-HEADING-2 TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           MOVE SPACES TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           PERFORM 2100-READ-MAINT-WORK.
+
+       2000-PROCESS-FILE.
+           PERFORM 3000-PRINT-DETAIL
+           PERFORM 2100-READ-MAINT-WORK.
+
+       2100-READ-MAINT-WORK.
+           READ MAINT-WORK-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE MAINT-WORK-FILE-REC TO MAINT-WORK-RECORD
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       3000-PRINT-DETAIL.
+           MOVE SPACES TO WS-WORKSHEET-DETAIL
+           MOVE MW-RECORD-NO      TO WD-RECORD-NO
+           MOVE MW-KEY            TO WD-KEY
+           MOVE MW-ACCOUNT        TO WD-ACCOUNT
+           MOVE MW-INPUT-AMOUNT   TO WD-INPUT-AMOUNT
+           MOVE MW-SOURCE-AMOUNT  TO WD-SOURCE-AMOUNT
+           MOVE MW-DISPLAY-BYTES  TO WD-DISPLAY-BYTES
+           MOVE SPACES            TO WD-CORRECTED-AMOUNT
+           MOVE WS-WORKSHEET-DETAIL TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           MOVE SPACES TO WS-WORKSHEET-REASON
+           MOVE MW-REASON TO WR-REASON
+           MOVE WS-WORKSHEET-REASON TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           MOVE SPACES TO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC.
+
+       8000-WRAP-UP.
+           STRING "EXCEPTIONS LISTED : " DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO WORKSHEET-RPT-REC
+           WRITE WORKSHEET-RPT-REC
+           CLOSE MAINT-WORK-FILE
+           CLOSE WORKSHEET-RPT.

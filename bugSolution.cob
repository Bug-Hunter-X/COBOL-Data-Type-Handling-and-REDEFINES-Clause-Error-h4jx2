@@ -1,8 +1,41 @@
-01  WS-AREA-1 PIC X(10). 
-01  WS-AREA-2 REDEFINES WS-AREA-1 PIC 9(5)V99. 
-01  WS-AREA-3 PIC 9(5)V99. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLN.
+      *REMARKS.
+      *    ORIGINAL DEMO OF THE WS-AREA-1/WS-AREA-2/WS-AREA-3
+      *    AMOUNT-STAGING PATTERN.  THE REDEFINES/CLEAR/VALIDATE
+      *    LOGIC NOW LIVES IN THE AMTCONV SUBROUTINE (SHARED
+      *    COPYBOOK AMTFIELD) SO THIS PROGRAM, LIKE ANY OTHER
+      *    CALLER, JUST LOADS THE INPUT AMOUNT AND CALLS IT.
+      *
+      *    RUNS TWO DEMONSTRATION CALLS: A VALID AMOUNT, SO THE
+      *    REQ 001 CLEARED-DISPLAY-AREA FIX IS ACTUALLY EXERCISED,
+      *    AND AN OVERFLOWING AMOUNT, SO THE REQ 003 VALIDATION
+      *    PATH IS ALSO EXERCISED.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY AMTFIELD.
 
-PROCEDURE DIVISION. 
-MOVE 1234567 TO WS-AREA-3. 
-MOVE WS-AREA-3 TO WS-AREA-2. 
-DISPLAY WS-AREA-1. 
\ No newline at end of file
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-DEMO-VALID-AMOUNT
+           PERFORM 2000-DEMO-OVERFLOW-AMOUNT
+           STOP RUN.
+
+       1000-DEMO-VALID-AMOUNT.
+           MOVE 1234.56 TO AMT-INPUT-AMOUNT
+           CALL "AMTCONV" USING AMT-CONV-AREA
+           IF AMT-CONV-OK
+               DISPLAY AMT-DISPLAY-AREA
+           ELSE
+               DISPLAY "AMOUNT REJECTED, RETURN CODE " AMT-RETURN-CODE
+           END-IF.
+
+       2000-DEMO-OVERFLOW-AMOUNT.
+           MOVE 1234567 TO AMT-INPUT-AMOUNT
+           CALL "AMTCONV" USING AMT-CONV-AREA
+           IF AMT-CONV-OK
+               DISPLAY AMT-DISPLAY-AREA
+           ELSE
+               DISPLAY "AMOUNT REJECTED, RETURN CODE " AMT-RETURN-CODE
+           END-IF.

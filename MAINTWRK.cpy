@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    MAINTWRK.CPY
+      *    ONE RECORD PER EXCEPTION RAISED BY THE AMOUNT-CONVERSION
+      *    DRIVER (TXNCONV).  CARRIES EVERYTHING A MAINTENANCE
+      *    WORKSHEET NEEDS TO SHOW THE ORIGINAL INPUT AMOUNT, THE
+      *    WS-AREA-3-EQUIVALENT STAGED VALUE, AND THE RESULTING
+      *    WS-AREA-1-EQUIVALENT DISPLAY BYTES SIDE BY SIDE, KEYED BY
+      *    THE TRANSACTION FILE'S RECORD NUMBER.
+      *****************************************************************
+       01  MAINT-WORK-RECORD.
+           05  MW-RECORD-NO              PIC 9(7).
+           05  MW-KEY                    PIC X(6).
+           05  MW-ACCOUNT                PIC X(10).
+           05  MW-INPUT-AMOUNT           PIC S9(7)V99.
+           05  MW-SOURCE-AMOUNT          PIC 9(5)V99.
+           05  MW-DISPLAY-BYTES          PIC X(10).
+           05  MW-REASON                 PIC X(20).

@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *REMARKS.
+      *    MONTH-END (OR DAILY) RECONCILIATION OF THE AMOUNT-
+      *    CONVERSION AUDIT TRAIL.  READS THE AMTLOG RECORDS
+      *    WRITTEN BY AMTCONV ACROSS A BATCH WINDOW, RE-DERIVES THE
+      *    NUMERIC VALUE FROM THE WS-AREA-1-STYLE DISPLAY BYTES BY
+      *    REVERSING THE SAME REDEFINES (REUSING THE AMTFIELD
+      *    COPYBOOK SO THE REVERSAL USES THE EXACT SAME PICTURE
+      *    CLAUSES AS THE FORWARD CONVERSION), AND COMPARES THAT
+      *    RECONSTRUCTED VALUE BACK AGAINST THE ORIGINAL STAGED
+      *    SOURCE AMOUNT.  ANY MISMATCH -- THE KIND OF SILENT
+      *    CORRUPTION A REDEFINES SIZE MISMATCH CAN CAUSE -- IS
+      *    FLAGGED ON THE RECONCILIATION REPORT.
+      *
+      *    AMTLOG IS NEVER TRUNCATED (BY DESIGN -- IT IS A SHARED
+      *    SOX AUDIT TRAIL FOR EVERY CALLER) SO AN UNSCOPED RUN
+      *    WOULD RECONCILE THE FULL LIFETIME LOG, NOT JUST "A DAY"
+      *    OR "A MONTH".  RECONPARM IS AN OPTIONAL ONE-LINE PERIOD
+      *    PARAMETER FILE, COLUMNS 1-8 THE PERIOD START DATE AND
+      *    COLUMNS 10-17 THE PERIOD END DATE (BOTH YYYYMMDD, SAME
+      *    AS THE FIRST 8 BYTES OF AL-TIMESTAMP).  IF RECONPARM IS
+      *    ABSENT OR BLANK, THE PERIOD DEFAULTS TO THE FULL RANGE
+      *    (CURRENT BEHAVIOR) SO EXISTING JCL KEEPS WORKING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-IN ASSIGN TO AMTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT PERIOD-PARM ASSIGN TO RECONPARM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-IN
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-IN-REC           PIC X(60).
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RECON-RPT-REC              PIC X(132).
+
+       FD  PERIOD-PARM
+           RECORDING MODE IS F.
+       01  PERIOD-PARM-REC            PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITLOG REPLACING AUDIT-LOG-RECORD BY WS-AUDIT-RECORD.
+       COPY AMTFIELD.
+
+       01  WS-LOG-STATUS              PIC XX.
+           88  WS-LOG-OK              VALUE "00".
+       01  WS-RPT-STATUS              PIC XX.
+           88  WS-RPT-OK              VALUE "00".
+       01  WS-PARM-STATUS             PIC XX.
+           88  WS-PARM-OK             VALUE "00".
+
+       01  WS-EOF-SWITCH              PIC X       VALUE "N".
+           88  WS-NO-MORE-LOGS        VALUE "Y".
+
+       01  WS-PERIOD-START            PIC X(8)    VALUE "00000000".
+       01  WS-PERIOD-END              PIC X(8)    VALUE "99999999".
+
+       01  WS-RECORD-COUNT            PIC 9(7)    VALUE 0.
+       01  WS-IN-PERIOD-COUNT         PIC 9(7)    VALUE 0.
+       01  WS-MISMATCH-COUNT          PIC 9(7)    VALUE 0.
+
+       01  WS-RECON-DETAIL.
+           05  FILLER                 PIC X(4)    VALUE SPACES.
+           05  RD-TIMESTAMP           PIC X(14).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  RD-SOURCE              PIC ZZZZ9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  RD-RECONSTRUCTED       PIC ZZZZ9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  RD-STATUS              PIC X(14).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOG UNTIL WS-NO-MORE-LOGS
+           PERFORM 8000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-LOG-IN
+           IF NOT WS-LOG-OK
+               DISPLAY "RECONCIL: UNABLE TO OPEN AMTLOG, FILE STATUS "
+                       WS-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-RPT
+           IF NOT WS-RPT-OK
+               DISPLAY "RECONCIL: UNABLE TO OPEN RECONRPT, FILE STATUS "
+                       WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-PERIOD-PARM
+           MOVE "AMOUNT CONVERSION RECONCILIATION REPORT" TO
+                RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           MOVE SPACES TO RECON-RPT-REC
+           STRING "PERIOD: " DELIMITED BY SIZE
+                   WS-PERIOD-START DELIMITED BY SIZE
+                   " THROUGH " DELIMITED BY SIZE
+                   WS-PERIOD-END DELIMITED BY SIZE
+                   INTO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           MOVE SPACES TO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           PERFORM 2100-READ-LOG.
+
+      *    RECONPARM IS OPTIONAL -- IF IT IS ABSENT, THE VALUE-CLAUSE
+      *    DEFAULTS ON WS-PERIOD-START/WS-PERIOD-END (FULL RANGE)
+      *    APPLY, MATCHING THE PRE-EXISTING UNSCOPED BEHAVIOR.
+       1100-READ-PERIOD-PARM.
+           OPEN INPUT PERIOD-PARM
+           IF WS-PARM-OK
+               READ PERIOD-PARM
+                   NOT AT END
+                       IF PERIOD-PARM-REC(1:8) NOT = SPACES
+                           MOVE PERIOD-PARM-REC(1:8) TO WS-PERIOD-START
+                       END-IF
+                       IF PERIOD-PARM-REC(10:8) NOT = SPACES
+                           MOVE PERIOD-PARM-REC(10:8) TO WS-PERIOD-END
+                       END-IF
+               END-READ
+               CLOSE PERIOD-PARM
+           END-IF.
+
+       2000-PROCESS-LOG.
+           PERFORM 3000-COMPARE-RECORD
+           PERFORM 2100-READ-LOG.
+
+       2100-READ-LOG.
+           READ AUDIT-LOG-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE AUDIT-LOG-IN-REC TO WS-AUDIT-RECORD
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       3000-COMPARE-RECORD.
+      *    ONLY RECONCILE RECORDS WHOSE TIMESTAMP DATE FALLS WITHIN
+      *    THE SELECTED PERIOD (FULL RANGE BY DEFAULT -- SEE
+      *    1100-READ-PERIOD-PARM) AND WHERE A CONVERSION ACTUALLY
+      *    OCCURRED.  A REJECTED (OVERFLOW/BAD-SIGN) AMOUNT HAS NO
+      *    CONVERTED DISPLAY BYTES TO RECONCILE AGAINST.
+           IF AL-TIMESTAMP(1:8) >= WS-PERIOD-START
+           AND AL-TIMESTAMP(1:8) <= WS-PERIOD-END
+               ADD 1 TO WS-IN-PERIOD-COUNT
+               MOVE AL-RETURN-CODE TO AMT-RETURN-CODE
+               IF AMT-CONV-OK
+                   MOVE SPACES TO AMT-DISPLAY-AREA
+                   MOVE AL-RESULT-BYTES TO AMT-DISPLAY-AREA
+                   IF AMT-NUMERIC-AREA NOT = AL-SOURCE-AMOUNT
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       MOVE AL-TIMESTAMP     TO RD-TIMESTAMP
+                       MOVE AL-SOURCE-AMOUNT TO RD-SOURCE
+                       MOVE AMT-NUMERIC-AREA TO RD-RECONSTRUCTED
+                       MOVE "** MISMATCH" TO RD-STATUS
+                       MOVE WS-RECON-DETAIL TO RECON-RPT-REC
+                       WRITE RECON-RPT-REC
+                   END-IF
+               END-IF
+           END-IF.
+
+       8000-WRAP-UP.
+           MOVE SPACES TO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           STRING "LOG RECORDS READ        : " DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           STRING "LOG RECORDS IN PERIOD   : " DELIMITED BY SIZE
+                   WS-IN-PERIOD-COUNT DELIMITED BY SIZE
+                   INTO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           STRING "MISMATCHES FOUND        : " DELIMITED BY SIZE
+                   WS-MISMATCH-COUNT DELIMITED BY SIZE
+                   INTO RECON-RPT-REC
+           WRITE RECON-RPT-REC
+           CLOSE AUDIT-LOG-IN
+           CLOSE RECON-RPT.

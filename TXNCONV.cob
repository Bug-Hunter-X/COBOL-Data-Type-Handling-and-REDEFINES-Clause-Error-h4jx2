@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNCONV.
+      *REMARKS.
+      *    BATCH DRIVER FOR THE AMOUNT-CONVERSION LOGIC.  READS THE
+      *    TRANSACTION FILE RECORD BY RECORD, RUNS EACH AMOUNT
+      *    THROUGH AMTCONV (WS-AREA-1/2/3 STYLE CONVERSION WITH
+      *    RANGE/SIGN VALIDATION), AND WRITES A PRINTED EXCEPTION
+      *    REPORT LISTING EVERY RECORD WHERE THE CONVERSION FAILED
+      *    OR PRODUCED SOMETHING UNEXPECTED IN THE REDEFINED
+      *    DISPLAY AREA.
+      *
+      *    RESTART/CHECKPOINT: EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      *    (CURRENTLY EVERY RECORD -- SEE THE NOTE AT
+      *    WS-CHECKPOINT-INTERVAL) THE KEY OF THE LAST SUCCESSFULLY
+      *    CONVERTED RECORD IS WRITTEN TO THE RESTART FILE.  ON
+      *    STARTUP, IF A RESTART FILE IS PRESENT AND CARRIES A KEY,
+      *    TRANS-FILE IS READ (AND DISCARDED) UP TO AND INCLUDING
+      *    THAT KEY SO THE RUN RESUMES WITH THE NEXT RECORD INSTEAD
+      *    OF REPROCESSING THE WHOLE BATCH WINDOW.  THE RESTART FILE
+      *    IS CLEARED ON A CLEAN FINISH SO THE NEXT FULL RUN STARTS
+      *    AT RECORD ONE.
+      *
+      *    THE RESTART CHECK RUNS BEFORE EXCPRPT/GLEXTRCT/MAINTWRK
+      *    ARE OPENED SO A RESUMED RUN CAN OPEN THEM EXTEND INSTEAD
+      *    OF OUTPUT -- OTHERWISE EVERY ARTIFACT FOR THE RECORDS
+      *    SKIPPED PAST THE CHECKPOINT WOULD BE TRUNCATED AWAY.
+      *    "RECORDS PROCESSED" IN THE WRAP-UP COUNTS ONLY RECORDS
+      *    ACTUALLY RUN THROUGH AMTCONV, NOT THE FAST-FORWARD READS
+      *    PERFORMED WHILE SKIPPING TO THE CHECKPOINT.
+      *
+      *    EVERY TRANSACTION THAT CONVERTS CLEANLY ALSO HAS ITS
+      *    DISPLAY-FORM AMOUNT WRITTEN TO THE GL-FEED EXTRACT
+      *    (ACCOUNT CODE, CONVERTED AMOUNT, DATE) SO THIS STEP
+      *    DOUBLES AS THE FIRST STAGE OF THE GENERAL LEDGER FEED.
+      *    EXCEPTION RECORDS ARE NOT POSTED TO THE GL EXTRACT.
+      *
+      *    EVERY EXCEPTION ALSO GETS A MAINTENANCE WORK RECORD
+      *    (RECORD NUMBER, ORIGINAL INPUT AMOUNT, STAGED WS-AREA-3
+      *    VALUE, RESULTING WS-AREA-1 DISPLAY BYTES) WRITTEN TO
+      *    MAINTWRK FOR THE MAINTLST CORRECTION WORKSHEET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT GL-EXTRACT ASSIGN TO GLEXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT MAINT-WORK-FILE ASSIGN TO MAINTWRK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-FILE-REC             PIC X(80).
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-REC          PIC X(132).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-FILE-REC           PIC X(6).
+
+       FD  GL-EXTRACT
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-REC             PIC X(32).
+
+       FD  MAINT-WORK-FILE
+           RECORDING MODE IS F.
+       01  MAINT-WORK-FILE-REC        PIC X(69).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANFILE REPLACING TRANS-RECORD BY WS-TRANS-RECORD.
+       COPY AMTFIELD.
+       COPY GLFEED.
+       COPY MAINTWRK.
+
+       01  WS-GL-STATUS               PIC XX.
+           88  WS-GL-OK               VALUE "00".
+           88  WS-GL-NOT-FOUND        VALUE "35".
+       01  WS-MAINT-STATUS            PIC XX.
+           88  WS-MAINT-OK            VALUE "00".
+           88  WS-MAINT-NOT-FOUND     VALUE "35".
+
+       01  WS-TRANS-STATUS            PIC XX.
+           88  WS-TRANS-OK            VALUE "00".
+           88  WS-TRANS-EOF           VALUE "10".
+       01  WS-EXCP-STATUS             PIC XX.
+           88  WS-EXCP-OK             VALUE "00".
+           88  WS-EXCP-NOT-FOUND      VALUE "35".
+       01  WS-EXCP-CREATED-SWITCH     PIC X       VALUE "N".
+           88  WS-EXCP-WAS-CREATED    VALUE "Y".
+       01  WS-RESTART-STATUS          PIC XX.
+           88  WS-RESTART-OK          VALUE "00".
+
+       01  WS-END-OF-FILE             PIC X       VALUE "N".
+           88  WS-NO-MORE-RECORDS     VALUE "Y".
+
+      *    THE CHECKPOINT IS WRITTEN AFTER EVERY RECORD (INTERVAL 1),
+      *    NOT BATCHED, BECAUSE GLEXTRCT/EXCPRPT/MAINTWRK ARE
+      *    RE-OPENED EXTEND ON A RESUMED RUN WITH NO KEY TO DEDUP
+      *    AGAINST (GL-EXTRACT-RECORD IN PARTICULAR CARRIES NO
+      *    TRANSACTION KEY, SINCE ITS LAYOUT IS FIXED BY THE
+      *    DOWNSTREAM GL POSTING INTERFACE) -- ANY RECORD PROCESSED
+      *    AFTER THE LAST CHECKPOINT WOULD HAVE ITS GL/EXCEPTION/
+      *    MAINTENANCE OUTPUT REPROCESSED AND DUPLICATED ON RESTART.
+      *    WRITING THE CHECKPOINT IMMEDIATELY AFTER EACH RECORD'S
+      *    DOWNSTREAM WRITES (SEE 2000-PROCESS-FILE) CLOSES THAT
+      *    WINDOW TO ZERO RECORDS INSTEAD OF DETECTING OR CLEANING
+      *    UP DUPLICATES AFTER THE FACT.  THE SMALL PER-RECORD
+      *    OPEN/WRITE/CLOSE ON THE 6-BYTE RESTART FILE IS AN
+      *    ACCEPTABLE TRADE FOR NEVER DOUBLE-POSTING TO THE GL FEED.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(5)    VALUE 1.
+       01  WS-SINCE-CHECKPOINT        PIC 9(5)    VALUE 0.
+       01  WS-CHECKPOINT-KEY          PIC X(6)    VALUE SPACES.
+       01  WS-RESUME-SWITCH           PIC X       VALUE "N".
+           88  WS-RESUMING            VALUE "Y".
+
+       01  WS-RECORD-COUNT            PIC 9(7)    VALUE 0.
+       01  WS-PROCESSED-COUNT         PIC 9(7)    VALUE 0.
+       01  WS-EXCEPTION-COUNT         PIC 9(7)    VALUE 0.
+       01  WS-EXCEPTION-REASON        PIC X(20).
+
+       01  WS-EXCP-DETAIL.
+           05  FILLER                 PIC X(4)    VALUE SPACES.
+           05  ED-KEY                 PIC X(6).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  ED-ACCOUNT             PIC X(10).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  ED-AMOUNT-IN           PIC -(7)9.99.
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  ED-RETURN-CODE         PIC X(2).
+           05  FILLER                 PIC X(2)    VALUE SPACES.
+           05  ED-REASON              PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-NO-MORE-RECORDS
+           PERFORM 8000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN TRANSIN, FILE STATUS "
+                       WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1500-CHECK-RESTART
+           PERFORM 1700-OPEN-OUTPUT-FILES
+           PERFORM 2100-READ-TRANS
+           PERFORM 1600-SKIP-TO-CHECKPOINT.
+
+       1500-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-OK
+               READ RESTART-FILE
+                   NOT AT END
+                       MOVE RESTART-FILE-REC TO WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE RESTART-FILE
+               IF WS-CHECKPOINT-KEY NOT = SPACES
+                   SET WS-RESUMING TO TRUE
+                   DISPLAY "TXNCONV RESTARTING AFTER KEY "
+                           WS-CHECKPOINT-KEY
+               END-IF
+           END-IF.
+
+       1700-OPEN-OUTPUT-FILES.
+      *    A RESUMED RUN EXTENDS EXCPRPT/GLEXTRCT/MAINTWRK SO THE
+      *    ARTIFACTS FOR RECORDS BEFORE THE CHECKPOINT (WHICH ARE
+      *    NOT REPROCESSED) SURVIVE; A FRESH RUN TRUNCATES THEM AS
+      *    BEFORE.  IF A RESUMED RUN'S CHECKPOINT SURVIVED BUT ONE
+      *    OF THESE PER-RUN ARTIFACT FILES DID NOT (FILE STATUS 35),
+      *    FALL BACK TO OPEN OUTPUT THE SAME WAY AMTCONV DOES FOR
+      *    AMTLOG, RATHER THAN ABORTING A RESUMABLE RUN.  THE EXCPRPT
+      *    HEADING IS WRITTEN WHENEVER THE FILE WAS ACTUALLY OPENED
+      *    OUTPUT (WS-EXCP-WAS-CREATED) -- EITHER A FRESH RUN, OR A
+      *    RESUMED RUN WHOSE EXCPRPT DID NOT SURVIVE -- NOT SIMPLY
+      *    WHENEVER THE RUN IS NOT RESUMING, SO A RESUMED RUN THAT
+      *    FALLS BACK TO OPEN OUTPUT STILL GETS ITS HEADING.
+           IF WS-RESUMING
+               OPEN EXTEND EXCEPTION-RPT
+               IF WS-EXCP-NOT-FOUND
+                   OPEN OUTPUT EXCEPTION-RPT
+                   SET WS-EXCP-WAS-CREATED TO TRUE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+               SET WS-EXCP-WAS-CREATED TO TRUE
+           END-IF
+           IF NOT WS-EXCP-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN EXCPRPT, FILE STATUS "
+                       WS-EXCP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESUMING
+               OPEN EXTEND GL-EXTRACT
+               IF WS-GL-NOT-FOUND
+                   OPEN OUTPUT GL-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-EXTRACT
+           END-IF
+           IF NOT WS-GL-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN GLEXTRCT, FILE STATUS "
+                       WS-GL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESUMING
+               OPEN EXTEND MAINT-WORK-FILE
+               IF WS-MAINT-NOT-FOUND
+                   OPEN OUTPUT MAINT-WORK-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MAINT-WORK-FILE
+           END-IF
+           IF NOT WS-MAINT-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN MAINTWRK, FILE STATUS "
+                       WS-MAINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-EXCP-WAS-CREATED
+               MOVE "TRANSACTION AMOUNT CONVERSION EXCEPTION REPORT" TO
+                    EXCEPTION-RPT-REC
+               WRITE EXCEPTION-RPT-REC
+               MOVE SPACES TO EXCEPTION-RPT-REC
+               WRITE EXCEPTION-RPT-REC
+           END-IF.
+
+       1600-SKIP-TO-CHECKPOINT.
+           IF WS-RESUMING
+               PERFORM UNTIL WS-NO-MORE-RECORDS
+                       OR TRANS-KEY = WS-CHECKPOINT-KEY
+                   PERFORM 2100-READ-TRANS
+               END-PERFORM
+               IF NOT WS-NO-MORE-RECORDS
+                   PERFORM 2100-READ-TRANS
+               END-IF
+           END-IF.
+
+       2000-PROCESS-FILE.
+           PERFORM 3000-CONVERT-RECORD
+           PERFORM 3200-CHECKPOINT-IF-DUE
+           PERFORM 2100-READ-TRANS.
+
+       2100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE TRANS-FILE-REC TO WS-TRANS-RECORD
+           END-READ.
+
+       3000-CONVERT-RECORD.
+           ADD 1 TO WS-PROCESSED-COUNT
+           MOVE TRANS-AMOUNT-IN TO AMT-INPUT-AMOUNT
+           CALL "AMTCONV" USING AMT-CONV-AREA
+           IF AMT-CONV-OK
+               IF AMT-DISPLAY-AREA(1:7) IS NOT NUMERIC
+                   MOVE "NON-NUMERIC RESULT" TO WS-EXCEPTION-REASON
+                   PERFORM 3100-WRITE-EXCEPTION
+               ELSE
+                   PERFORM 3400-WRITE-GL-EXTRACT
+               END-IF
+           ELSE
+               IF AMT-CONV-OVERFLOW
+                   MOVE "AMOUNT OVERFLOW" TO WS-EXCEPTION-REASON
+               ELSE
+                   MOVE "UNEXPECTED SIGN" TO WS-EXCEPTION-REASON
+               END-IF
+               PERFORM 3100-WRITE-EXCEPTION
+           END-IF.
+
+       3400-WRITE-GL-EXTRACT.
+           MOVE TRANS-ACCOUNT     TO GL-ACCOUNT
+           MOVE AMT-DISPLAY-AREA  TO GL-AMOUNT
+           MOVE TRANS-DATE        TO GL-DATE
+           MOVE GL-EXTRACT-RECORD TO GL-EXTRACT-REC
+           WRITE GL-EXTRACT-REC.
+
+       3200-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 3300-WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       3300-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN RESTARTF, FILE STATUS "
+                       WS-RESTART-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE TRANS-KEY TO RESTART-FILE-REC
+           WRITE RESTART-FILE-REC
+           CLOSE RESTART-FILE.
+
+       3100-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE TRANS-KEY      TO ED-KEY
+           MOVE TRANS-ACCOUNT  TO ED-ACCOUNT
+           MOVE TRANS-AMOUNT-IN TO ED-AMOUNT-IN
+           MOVE AMT-RETURN-CODE TO ED-RETURN-CODE
+           MOVE WS-EXCEPTION-REASON TO ED-REASON
+           MOVE WS-EXCP-DETAIL TO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           PERFORM 3500-WRITE-MAINT-WORK.
+
+       3500-WRITE-MAINT-WORK.
+           MOVE WS-RECORD-COUNT  TO MW-RECORD-NO
+           MOVE TRANS-KEY        TO MW-KEY
+           MOVE TRANS-ACCOUNT    TO MW-ACCOUNT
+           MOVE TRANS-AMOUNT-IN  TO MW-INPUT-AMOUNT
+           MOVE AMT-SOURCE-AMOUNT TO MW-SOURCE-AMOUNT
+           MOVE AMT-DISPLAY-AREA TO MW-DISPLAY-BYTES
+           MOVE WS-EXCEPTION-REASON TO MW-REASON
+           MOVE MAINT-WORK-RECORD TO MAINT-WORK-FILE-REC
+           WRITE MAINT-WORK-FILE-REC.
+
+       8000-WRAP-UP.
+           MOVE SPACES TO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           STRING "RECORDS PROCESSED : " DELIMITED BY SIZE
+                   WS-PROCESSED-COUNT DELIMITED BY SIZE
+                   INTO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           STRING "EXCEPTIONS FOUND  : " DELIMITED BY SIZE
+                   WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                   INTO EXCEPTION-RPT-REC
+           WRITE EXCEPTION-RPT-REC
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-RPT
+           CLOSE GL-EXTRACT
+           CLOSE MAINT-WORK-FILE
+           OPEN OUTPUT RESTART-FILE
+           IF NOT WS-RESTART-OK
+               DISPLAY "TXNCONV: UNABLE TO OPEN RESTARTF, FILE STATUS "
+                       WS-RESTART-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE RESTART-FILE.

@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    TRANFILE.CPY
+      *    SHARED TRANSACTION RECORD LAYOUT FOR THE AMOUNT-CONVERSION
+      *    BATCH SUITE (TXNCONV, RECONCIL, MAINTLST, ETC).  FIXED
+      *    80-BYTE RECORD, ONE TRANSACTION PER RECORD.
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-KEY                 PIC X(6).
+           05  TRANS-ACCOUNT             PIC X(10).
+           05  TRANS-DATE                PIC X(8).
+           05  TRANS-AMOUNT-IN           PIC S9(7)V99.
+           05  FILLER                    PIC X(47).

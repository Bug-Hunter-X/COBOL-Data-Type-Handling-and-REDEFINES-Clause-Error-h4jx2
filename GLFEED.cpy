@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    GLFEED.CPY
+      *    FIXED-WIDTH EXTRACT RECORD FOR THE GENERAL LEDGER POSTING
+      *    INTERFACE.  ONE RECORD PER SUCCESSFULLY CONVERTED
+      *    TRANSACTION AMOUNT.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT                PIC X(10).
+           05  GL-AMOUNT                 PIC X(10).
+           05  GL-DATE                   PIC X(8).
+           05  FILLER                    PIC X(4)    VALUE SPACES.

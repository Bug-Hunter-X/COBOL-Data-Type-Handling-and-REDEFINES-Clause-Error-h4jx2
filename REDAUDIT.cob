@@ -0,0 +1,444 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REDAUDIT.
+      *AUTHOR.     DATA ADMINISTRATION.
+      *REMARKS.
+      *    STANDALONE BATCH UTILITY.  SCANS A WORKING-STORAGE /
+      *    COPYBOOK SOURCE LISTING (ONE DATA-DIVISION ENTRY PER
+      *    INPUT RECORD), PAIRS EACH BASE ITEM WITH EVERY ITEM
+      *    THAT REDEFINES IT, COMPUTES THE BYTE LENGTH IMPLIED BY
+      *    EACH PICTURE CLAUSE, AND REPORTS EVERY BASE/REDEFINES
+      *    PAIR WHOSE LENGTHS DO NOT MATCH.  THIS CATCHES THE
+      *    WS-AREA-1 / WS-AREA-2 CLASS OF DEFECT BEFORE IT SHIPS.
+      *    LENGTHS ARE COMPUTED FOR DISPLAY-USAGE PICTURE CLAUSES
+      *    (9, X, A, N, V, S, P) -- COMP/COMP-3 ITEMS ARE NOT THE
+      *    TARGET OF THIS CHECK AND ARE FLAGGED AS "UNSUPPORTED"
+      *    RATHER THAN SILENTLY MIS-SIZED.
+      *
+      *    SCANIN MUST BE ONE PROGRAM'S DATA DIVISION (OR ONE
+      *    COPYBOOK) PER RUN.  BASE-ITEM LOOKUP IS BY DATA-NAME
+      *    ONLY, WITH NO PROGRAM/COPYBOOK SCOPE -- FEEDING IT A
+      *    CONCATENATION OF MULTIPLE PROGRAMS' LISTINGS CAN MATCH A
+      *    REDEFINES CLAUSE AGAINST AN UNRELATED PROGRAM'S
+      *    SAME-NAMED BASE ITEM, OR (IF ONE PROGRAM REUSES A NAME
+      *    FOR MORE THAN ONE BASE ITEM) SILENTLY PICK WHICHEVER
+      *    MATCH CAME LAST IN THE LISTING.  RUN IT ONCE PER PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCAN-INPUT ASSIGN TO SCANIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCAN-STATUS.
+           SELECT AUDIT-REPORT ASSIGN TO AUDITRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCAN-INPUT
+           RECORDING MODE IS F.
+       01  SCAN-INPUT-REC          PIC X(200).
+
+       FD  AUDIT-REPORT
+           RECORDING MODE IS F.
+       01  AUDIT-REPORT-REC        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCAN-STATUS           PIC XX.
+           88  WS-SCAN-OK           VALUE "00".
+           88  WS-SCAN-EOF          VALUE "10".
+       01  WS-USAGE-FOUND           PIC X       VALUE "N".
+       01  WS-RPT-STATUS            PIC XX.
+           88  WS-RPT-OK            VALUE "00".
+
+       01  WS-EOF-SWITCH            PIC X       VALUE "N".
+           88  WS-END-OF-SCAN       VALUE "Y".
+
+      *    WS-WORK-LINE HOLDS ONE LOGICAL DATA DIVISION ENTRY, WHICH
+      *    MAY SPAN SEVERAL PHYSICAL SCANIN LINES WHEN A CLAUSE (E.G.
+      *    A LONG REDEFINES OR ITS PIC CLAUSE) WRAPS PAST COLUMN 72.
+      *    PHYSICAL LINES ARE APPENDED HERE UNTIL ONE ENDS WITH THE
+      *    COBOL STATEMENT-TERMINATING PERIOD; ROOM FOR UP TO 3.
+       01  WS-WORK-LINE             PIC X(600).
+       01  WS-ACCUM-POS             PIC 9(3)    VALUE 1.
+       01  WS-ACCUM-PENDING         PIC X       VALUE "N".
+           88  WS-CONTINUATION-PENDING VALUE "Y".
+       01  WS-LAST-NONBLANK         PIC 9(3)    VALUE 0.
+       01  WS-WORD-TABLE.
+           05  WS-WORD-CNT          PIC 9(3)    VALUE 0.
+           05  WS-WORD OCCURS 20 TIMES
+                       INDEXED BY WW-IDX         PIC X(30).
+       01  WS-SCAN-PTR              PIC 9(3)    VALUE 1.
+       01  WS-TRIMMED-LINE          PIC X(600).
+
+       01  WS-ITEM-TABLE.
+           05  WS-ITEM-CNT          PIC 9(4)    VALUE 0.
+           05  WS-ITEM-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WI-IDX.
+               10  WI-NAME          PIC X(30).
+               10  WI-PIC           PIC X(30).
+               10  WI-LENGTH        PIC 9(5).
+               10  WI-SUPPORTED     PIC X       VALUE "Y".
+               10  WI-REDEF-OF      PIC X(30)   VALUE SPACES.
+
+       01  WS-SUB                   PIC 9(5).
+       01  WS-BASE-SUB              PIC 9(5).
+       01  WS-CUR-NAME              PIC X(30).
+       01  WS-CUR-PIC               PIC X(30).
+       01  WS-REDEF-TARGET          PIC X(30).
+       01  WS-CALC-LEN              PIC 9(5).
+       01  WS-CALC-SUPPORTED        PIC X.
+       01  WS-PIC-IDX               PIC 9(3).
+       01  WS-PIC-LEN               PIC 9(3).
+       01  WS-PIC-CHAR              PIC X.
+       01  WS-REP-COUNT             PIC 9(5).
+       01  WS-REP-FOUND             PIC X.
+       01  WS-J                     PIC 9(3).
+       01  WS-DIGITS                PIC X(6).
+       01  WS-DIGIT-LEN             PIC 9(2).
+
+       01  WS-MISMATCH-COUNT        PIC 9(5)    VALUE 0.
+       01  WS-UNSUPPORTED-COUNT     PIC 9(5)    VALUE 0.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER               PIC X(4)    VALUE SPACES.
+           05  RD-BASE-NAME         PIC X(30).
+           05  FILLER               PIC X(2)    VALUE SPACES.
+           05  RD-BASE-LEN          PIC ZZZZ9.
+           05  FILLER               PIC X(3)    VALUE SPACES.
+           05  RD-REDEF-NAME        PIC X(30).
+           05  FILLER               PIC X(2)    VALUE SPACES.
+           05  RD-REDEF-LEN         PIC ZZZZ9.
+           05  FILLER               PIC X(3)    VALUE SPACES.
+           05  RD-STATUS            PIC X(12).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ITEMS UNTIL WS-END-OF-SCAN
+           PERFORM 3000-CHECK-REDEFINES
+           PERFORM 8000-WRAP-UP
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SCAN-INPUT
+           IF NOT WS-SCAN-OK
+               DISPLAY "REDAUDIT: UNABLE TO OPEN SCANIN, FILE STATUS "
+                       WS-SCAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-REPORT
+           IF NOT WS-RPT-OK
+               DISPLAY "REDAUDIT: UNABLE TO OPEN AUDITRPT, FILE STATUS "
+                       WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "REDEFINES SIZE-MISMATCH AUDIT REPORT" TO
+                AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+           MOVE SPACES TO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+           MOVE "N" TO WS-EOF-SWITCH.
+
+       2000-LOAD-ITEMS.
+           READ SCAN-INPUT
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   IF WS-CONTINUATION-PENDING
+                       MOVE "N" TO WS-ACCUM-PENDING
+                       PERFORM 2115-SPLIT-AND-INTERPRET
+                   END-IF
+               NOT AT END
+                   PERFORM 2100-PARSE-LINE
+           END-READ.
+
+       2100-PARSE-LINE.
+           IF NOT WS-CONTINUATION-PENDING
+               MOVE SPACES TO WS-WORK-LINE
+               MOVE 1 TO WS-ACCUM-POS
+           END-IF
+           IF WS-ACCUM-POS + 199 <= 600
+               MOVE SCAN-INPUT-REC TO WS-WORK-LINE(WS-ACCUM-POS:200)
+               ADD 200 TO WS-ACCUM-POS
+           END-IF
+           PERFORM 2105-CHECK-LINE-END
+           IF NOT WS-CONTINUATION-PENDING
+               PERFORM 2115-SPLIT-AND-INTERPRET
+           END-IF.
+
+       2105-CHECK-LINE-END.
+      *    THE LOGICAL ENTRY IS COMPLETE ONLY WHEN THE LAST
+      *    NON-BLANK CHARACTER OF THE PHYSICAL LINE JUST READ IS
+      *    THE TERMINATING PERIOD; OTHERWISE THE NEXT PHYSICAL
+      *    LINE IS A CONTINUATION OF THE SAME ENTRY.
+           MOVE 0 TO WS-LAST-NONBLANK
+           PERFORM VARYING WS-SCAN-PTR FROM 200 BY -1
+                   UNTIL WS-SCAN-PTR < 1
+               IF WS-LAST-NONBLANK = 0
+                   IF SCAN-INPUT-REC(WS-SCAN-PTR:1) NOT = SPACE
+                       MOVE WS-SCAN-PTR TO WS-LAST-NONBLANK
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-LAST-NONBLANK > 0
+                   AND SCAN-INPUT-REC(WS-LAST-NONBLANK:1) = "."
+               MOVE "N" TO WS-ACCUM-PENDING
+           ELSE
+               MOVE "Y" TO WS-ACCUM-PENDING
+           END-IF.
+
+       2115-SPLIT-AND-INTERPRET.
+           PERFORM 2110-SPLIT-WORDS
+           IF WS-WORD-CNT >= 3
+               PERFORM 2200-INTERPRET-WORDS THRU 2200-EXIT
+           END-IF.
+
+       2110-SPLIT-WORDS.
+      *    UNSTRING ... DELIMITED BY ALL SPACES TREATS A RUN OF
+      *    LEADING SPACES AS A DELIMITER TOO, WHICH LEAVES THE FIRST
+      *    RECEIVING FIELD EMPTY FOR ANY INDENTED SOURCE LINE (I.E.
+      *    EVERY REAL FIXED-FORMAT DATA DIVISION ENTRY) -- TRIM THE
+      *    LINE FIRST SO WS-WORD(1) IS ALWAYS THE LEVEL NUMBER.
+           MOVE 0 TO WS-WORD-CNT
+           MOVE FUNCTION TRIM(WS-WORK-LINE) TO WS-TRIMMED-LINE
+           UNSTRING WS-TRIMMED-LINE DELIMITED BY ALL SPACES
+               INTO WS-WORD(1)  WS-WORD(2)  WS-WORD(3)  WS-WORD(4)
+                    WS-WORD(5)  WS-WORD(6)  WS-WORD(7)  WS-WORD(8)
+                    WS-WORD(9)  WS-WORD(10) WS-WORD(11) WS-WORD(12)
+                    WS-WORD(13) WS-WORD(14) WS-WORD(15) WS-WORD(16)
+                    WS-WORD(17) WS-WORD(18) WS-WORD(19) WS-WORD(20)
+               TALLYING IN WS-WORD-CNT
+           END-UNSTRING.
+
+       2200-INTERPRET-WORDS.
+      *    RECOGNIZE:  <LEVEL> <NAME> PIC <CLAUSE> [.]
+      *    OR:         <LEVEL> <NAME> REDEFINES <BASE> PIC <CLAUSE> [.]
+           MOVE WS-WORD(2) TO WS-CUR-NAME
+           IF WS-CUR-NAME(1:1) NOT NUMERIC
+           AND WS-CUR-NAME(1:1) NOT ALPHABETIC
+               GO TO 2200-EXIT
+           END-IF
+           IF WS-WORD(1)(1:1) NOT NUMERIC
+               GO TO 2200-EXIT
+           END-IF
+           IF WS-WORD(3) = "REDEFINES" OR WS-WORD(3) = "REDEFINES."
+               MOVE WS-WORD(4) TO WS-REDEF-TARGET
+               IF WS-WORD(5) = "PIC" OR WS-WORD(5) = "PICTURE"
+                   MOVE WS-WORD(6) TO WS-CUR-PIC
+               ELSE
+                   MOVE SPACES TO WS-CUR-PIC
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-REDEF-TARGET
+               IF WS-WORD(3) = "PIC" OR WS-WORD(3) = "PICTURE"
+                   MOVE WS-WORD(4) TO WS-CUR-PIC
+               ELSE
+                   MOVE SPACES TO WS-CUR-PIC
+               END-IF
+           END-IF
+           IF WS-CUR-PIC = SPACES
+               GO TO 2200-EXIT
+           END-IF
+           PERFORM 2300-STRIP-PERIOD
+           PERFORM 2250-CHECK-USAGE-CLAUSE
+           PERFORM 2400-CALC-PIC-LENGTH
+           ADD 1 TO WS-ITEM-CNT
+           SET WI-IDX TO WS-ITEM-CNT
+           MOVE WS-CUR-NAME     TO WI-NAME(WI-IDX)
+           MOVE WS-CUR-PIC      TO WI-PIC(WI-IDX)
+           MOVE WS-CALC-LEN     TO WI-LENGTH(WI-IDX)
+           MOVE WS-CALC-SUPPORTED TO WI-SUPPORTED(WI-IDX)
+           MOVE WS-REDEF-TARGET TO WI-REDEF-OF(WI-IDX).
+       2200-EXIT.
+           EXIT.
+
+       2300-STRIP-PERIOD.
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 30
+               IF WS-CUR-PIC(WS-J:1) = "."
+                   MOVE SPACE TO WS-CUR-PIC(WS-J:1)
+               END-IF
+           END-PERFORM
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 30
+               IF WS-CUR-NAME(WS-J:1) = "."
+                   MOVE SPACE TO WS-CUR-NAME(WS-J:1)
+               END-IF
+           END-PERFORM
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 30
+               IF WS-REDEF-TARGET(WS-J:1) = "."
+                   MOVE SPACE TO WS-REDEF-TARGET(WS-J:1)
+               END-IF
+           END-PERFORM.
+
+       2250-CHECK-USAGE-CLAUSE.
+      *    A PIC CLAUSE ALONE DOES NOT TELL US THE ITEM'S STORAGE
+      *    LENGTH WHEN A USAGE CLAUSE (COMP, COMP-3, BINARY, ETC.)
+      *    IS ALSO PRESENT -- COMP-3 PACKS DIGITS TWO PER BYTE AND
+      *    BINARY/COMP SIZES DEPEND ON DIGIT COUNT, NEITHER OF WHICH
+      *    IS THE DISPLAY-USAGE BYTE COUNT 2400-CALC-PIC-LENGTH
+      *    COMPUTES.  SCAN THE FULL WORD LIST (NOT JUST THE PIC
+      *    TOKEN) FOR A USAGE KEYWORD SO THESE ITEMS ARE MARKED
+      *    UNSUPPORTED INSTEAD OF SILENTLY TREATED AS DISPLAY.
+           MOVE "N" TO WS-USAGE-FOUND
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-WORD-CNT
+               EVALUATE WS-WORD(WS-J)
+                   WHEN "COMP"             WHEN "COMP."
+                   WHEN "COMP-1"           WHEN "COMP-1."
+                   WHEN "COMP-2"           WHEN "COMP-2."
+                   WHEN "COMP-3"           WHEN "COMP-3."
+                   WHEN "COMP-4"           WHEN "COMP-4."
+                   WHEN "COMP-5"           WHEN "COMP-5."
+                   WHEN "COMPUTATIONAL"    WHEN "COMPUTATIONAL."
+                   WHEN "COMPUTATIONAL-1"  WHEN "COMPUTATIONAL-1."
+                   WHEN "COMPUTATIONAL-2"  WHEN "COMPUTATIONAL-2."
+                   WHEN "COMPUTATIONAL-3"  WHEN "COMPUTATIONAL-3."
+                   WHEN "COMPUTATIONAL-4"  WHEN "COMPUTATIONAL-4."
+                   WHEN "COMPUTATIONAL-5"  WHEN "COMPUTATIONAL-5."
+                   WHEN "BINARY"           WHEN "BINARY."
+                   WHEN "PACKED-DECIMAL"   WHEN "PACKED-DECIMAL."
+                       MOVE "Y" TO WS-USAGE-FOUND
+               END-EVALUATE
+           END-PERFORM.
+
+       2400-CALC-PIC-LENGTH.
+      *    WALK THE PICTURE CLAUSE LEFT TO RIGHT.  9/X/A/N ADD TO
+      *    LENGTH (OPTIONALLY REPEATED VIA "(nnn)").  V, S AND P
+      *    ADD NO BYTES UNDER DISPLAY USAGE.  ANY COMP-STYLE
+      *    CLAUSE WE DO NOT RECOGNIZE, OR A RECOGNIZED USAGE
+      *    KEYWORD FOUND BY 2250-CHECK-USAGE-CLAUSE, IS MARKED
+      *    UNSUPPORTED SO IT IS REPORTED RATHER THAN MIS-COMPARED.
+           MOVE 0 TO WS-CALC-LEN
+           IF WS-USAGE-FOUND = "Y"
+               MOVE "N" TO WS-CALC-SUPPORTED
+           ELSE
+               MOVE "Y" TO WS-CALC-SUPPORTED
+           END-IF
+           MOVE 1 TO WS-PIC-IDX
+           PERFORM VARYING WS-PIC-IDX FROM 1 BY 1
+                   UNTIL WS-PIC-IDX > 30
+               MOVE WS-CUR-PIC(WS-PIC-IDX:1) TO WS-PIC-CHAR
+               EVALUATE WS-PIC-CHAR
+                   WHEN SPACE
+                       CONTINUE
+                   WHEN "9"
+                   WHEN "X"
+                   WHEN "A"
+                   WHEN "N"
+                       PERFORM 2410-COUNT-REPEAT
+                       ADD WS-REP-COUNT TO WS-CALC-LEN
+                   WHEN "V"
+                   WHEN "S"
+                   WHEN "P"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "N" TO WS-CALC-SUPPORTED
+               END-EVALUATE
+           END-PERFORM.
+
+       2410-COUNT-REPEAT.
+      *    IF THE NEXT NON-BLANK CHARACTER IS "(", READ THE
+      *    DIGITS UP TO ")" AS THE REPEAT COUNT; OTHERWISE THE
+      *    REPEAT COUNT IS 1 FOR THIS SINGLE OCCURRENCE.
+           MOVE 1 TO WS-REP-COUNT
+           MOVE "N" TO WS-REP-FOUND
+           IF WS-PIC-IDX < 30
+               IF WS-CUR-PIC(WS-PIC-IDX + 1:1) = "("
+                   MOVE "Y" TO WS-REP-FOUND
+                   MOVE SPACES TO WS-DIGITS
+                   MOVE 0 TO WS-DIGIT-LEN
+                   MOVE WS-PIC-IDX TO WS-PIC-LEN
+                   ADD 2 TO WS-PIC-LEN
+                   PERFORM VARYING WS-PIC-LEN FROM WS-PIC-LEN BY 1
+                           UNTIL WS-PIC-LEN > 30
+                       IF WS-CUR-PIC(WS-PIC-LEN:1) = ")"
+                           MOVE 99 TO WS-PIC-LEN
+                       ELSE
+                           IF WS-CUR-PIC(WS-PIC-LEN:1) NOT = SPACE
+                               ADD 1 TO WS-DIGIT-LEN
+                               MOVE WS-CUR-PIC(WS-PIC-LEN:1)
+                                   TO WS-DIGITS(WS-DIGIT-LEN:1)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF WS-DIGIT-LEN > 0
+                       MOVE WS-DIGITS TO WS-REP-COUNT
+                   END-IF
+                   MOVE WS-PIC-IDX TO WS-PIC-LEN
+                   ADD 1 TO WS-PIC-LEN
+                   PERFORM VARYING WS-PIC-LEN FROM WS-PIC-LEN BY 1
+                           UNTIL WS-PIC-LEN > 30
+                       IF WS-CUR-PIC(WS-PIC-LEN:1) = ")"
+                           MOVE ")" TO WS-PIC-CHAR
+                           SET WS-PIC-IDX TO WS-PIC-LEN
+                           MOVE 99 TO WS-PIC-LEN
+                       ELSE
+                           MOVE SPACE TO WS-CUR-PIC(WS-PIC-LEN:1)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       3000-CHECK-REDEFINES.
+           PERFORM VARYING WI-IDX FROM 1 BY 1
+                   UNTIL WI-IDX > WS-ITEM-CNT
+               IF WI-REDEF-OF(WI-IDX) NOT = SPACES
+                   PERFORM 3100-FIND-BASE-AND-COMPARE THRU 3100-EXIT
+               END-IF
+           END-PERFORM.
+
+       3100-FIND-BASE-AND-COMPARE.
+      *    NAME-ONLY LOOKUP -- SEE THE SCANIN SCOPING NOTE IN THE
+      *    PROGRAM REMARKS.  IF WI-REDEF-OF(WI-IDX) MATCHES MORE
+      *    THAN ONE ITEM IN THE TABLE, THE LAST MATCH WINS.
+           MOVE 0 TO WS-BASE-SUB
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ITEM-CNT
+               IF WI-NAME(WS-SUB) = WI-REDEF-OF(WI-IDX)
+                   MOVE WS-SUB TO WS-BASE-SUB
+               END-IF
+           END-PERFORM
+           IF WS-BASE-SUB = 0
+               GO TO 3100-EXIT
+           END-IF
+           IF WI-SUPPORTED(WI-IDX) = "N"
+           OR WI-SUPPORTED(WS-BASE-SUB) = "N"
+               ADD 1 TO WS-UNSUPPORTED-COUNT
+               MOVE WI-NAME(WS-BASE-SUB)  TO RD-BASE-NAME
+               MOVE WI-LENGTH(WS-BASE-SUB) TO RD-BASE-LEN
+               MOVE WI-NAME(WI-IDX)       TO RD-REDEF-NAME
+               MOVE WI-LENGTH(WI-IDX)     TO RD-REDEF-LEN
+               MOVE "UNSUPPORTED" TO RD-STATUS
+               MOVE WS-RPT-DETAIL TO AUDIT-REPORT-REC
+               WRITE AUDIT-REPORT-REC
+           ELSE
+               IF WI-LENGTH(WS-BASE-SUB) NOT = WI-LENGTH(WI-IDX)
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE WI-NAME(WS-BASE-SUB)  TO RD-BASE-NAME
+                   MOVE WI-LENGTH(WS-BASE-SUB) TO RD-BASE-LEN
+                   MOVE WI-NAME(WI-IDX)       TO RD-REDEF-NAME
+                   MOVE WI-LENGTH(WI-IDX)     TO RD-REDEF-LEN
+                   MOVE "** MISMATCH" TO RD-STATUS
+                   MOVE WS-RPT-DETAIL TO AUDIT-REPORT-REC
+                   WRITE AUDIT-REPORT-REC
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       8000-WRAP-UP.
+           MOVE SPACES TO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+           STRING "TOTAL MISMATCHES FOUND: " DELIMITED BY SIZE
+                   WS-MISMATCH-COUNT DELIMITED BY SIZE
+                   INTO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+           STRING "TOTAL UNSUPPORTED ITEMS SKIPPED: " DELIMITED BY
+                   SIZE
+                   WS-UNSUPPORTED-COUNT DELIMITED BY SIZE
+                   INTO AUDIT-REPORT-REC
+           WRITE AUDIT-REPORT-REC
+           CLOSE SCAN-INPUT
+           CLOSE AUDIT-REPORT.

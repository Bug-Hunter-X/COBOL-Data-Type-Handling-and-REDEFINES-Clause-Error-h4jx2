@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMTCONV.
+      *REMARKS.
+      *    CALLABLE SUBROUTINE FOR THE WS-AREA-1/WS-AREA-2/WS-AREA-3
+      *    AMOUNT-STAGING PATTERN.  CALLERS COPY AMTFIELD INTO THEIR
+      *    OWN WORKING-STORAGE, LOAD AMT-INPUT-AMOUNT, AND CALL THIS
+      *    PROGRAM RATHER THAN HAND-ROLLING THE REDEFINES.
+      *
+      *    AMT-INPUT-AMOUNT IS VALIDATED AGAINST THE 9(5)V99 RANGE
+      *    (0 THRU 99999.99, NO SIGN) BEFORE IT IS EVER MOVED TOWARD
+      *    THE REDEFINED AREA.  AN OUT-OF-RANGE OR SIGNED AMOUNT IS
+      *    ROUTED TO THE EXCEPTION PATH INSTEAD OF BEING SILENTLY
+      *    TRUNCATED OR MIS-MAPPED, AND AMT-RETURN-CODE TELLS THE
+      *    CALLER WHAT HAPPENED.  AMT-DISPLAY-AREA IS CLEARED BEFORE
+      *    EVERY RELOAD SO NO STALE BYTES FROM A PRIOR CALL SURVIVE.
+      *
+      *    EVERY CALL ALSO WRITES A BEFORE/AFTER AUDIT TRAIL RECORD
+      *    (TIMESTAMP, ORIGINAL AND STAGED AMOUNTS, THE BYTES THAT
+      *    ENDED UP IN THE REDEFINED DISPLAY AREA) TO THE AUDIT LOG
+      *    FOR SOX REVIEW, SO A BAD DISPLAY DOWNSTREAM CAN BE TRACED
+      *    BACK TO THIS EXACT CONVERSION STEP.  THE LOG IS APPENDED TO
+      *    ACROSS RUNS: THE FIRST CALL IN A RUN TRIES OPEN EXTEND
+      *    FIRST AND FALLS BACK TO OPEN OUTPUT ONLY WHEN THAT FAILS
+      *    (FILE STATUS 35, AMTLOG DOES NOT YET EXIST), SO A
+      *    RESTARTED RUN APPENDS TO THE SAME TRAIL A FRESH-PER-PROCESS
+      *    FLAG WOULD HAVE TRUNCATED INSTEAD.  AN UNOPENABLE AUDIT LOG
+      *    IS TREATED AS FATAL -- THE SOX TRAIL MUST NOT SILENTLY GO
+      *    MISSING.  THE FILE IS OPENED ONCE AND LEFT OPEN FOR THE
+      *    LIFE OF THE RUN UNIT (WS-LOG-IS-OPEN, WHICH -- LIKE ANY
+      *    OTHER WORKING-STORAGE ITEM -- PERSISTS ACROSS CALLS TO THIS
+      *    SUBPROGRAM SINCE IT IS NOT CANCELED BETWEEN RECORDS) RATHER
+      *    THAN RE-OPENED AND CLOSED ON EVERY CALL, SINCE A
+      *    LARGE-VOLUME DRIVER LIKE TXNCONV CALLS THIS ONCE PER
+      *    TRANSACTION; THE RUN-UNIT'S NORMAL STOP RUN CLOSES IT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO AMTLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-REC              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITLOG.
+
+       01  WS-LOG-STATUS              PIC XX.
+           88  WS-LOG-OK              VALUE "00".
+           88  WS-LOG-NOT-FOUND       VALUE "35".
+       01  WS-LOG-OPEN-SWITCH         PIC X       VALUE "N".
+           88  WS-LOG-IS-OPEN         VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY AMTFIELD.
+
+       PROCEDURE DIVISION USING AMT-CONV-AREA.
+       0000-MAIN.
+           SET AMT-CONV-OK TO TRUE
+           MOVE SPACES TO AMT-DISPLAY-AREA
+           MOVE ZERO TO AMT-SOURCE-AMOUNT
+           PERFORM 1000-VALIDATE-AMOUNT
+           IF AMT-CONV-OK
+               PERFORM 2000-CONVERT-AMOUNT
+           END-IF
+           PERFORM 4000-WRITE-AUDIT-LOG
+           GOBACK.
+
+       1000-VALIDATE-AMOUNT.
+           IF AMT-INPUT-AMOUNT < 0
+               SET AMT-CONV-BAD-SIGN TO TRUE
+           ELSE
+               IF AMT-INPUT-AMOUNT > 99999.99
+                   SET AMT-CONV-OVERFLOW TO TRUE
+               ELSE
+                   MOVE AMT-INPUT-AMOUNT TO AMT-SOURCE-AMOUNT
+               END-IF
+           END-IF.
+
+       2000-CONVERT-AMOUNT.
+           MOVE AMT-SOURCE-AMOUNT TO AMT-NUMERIC-AREA.
+
+       4000-WRITE-AUDIT-LOG.
+           IF NOT WS-LOG-IS-OPEN
+               PERFORM 4100-OPEN-AUDIT-LOG
+           END-IF
+           ACCEPT AL-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT AL-TIMESTAMP(9:6) FROM TIME
+           MOVE AMT-INPUT-AMOUNT  TO AL-INPUT-AMOUNT
+           MOVE AMT-SOURCE-AMOUNT TO AL-SOURCE-AMOUNT
+           MOVE AMT-DISPLAY-AREA  TO AL-RESULT-BYTES
+           MOVE AMT-RETURN-CODE   TO AL-RETURN-CODE
+           MOVE AUDIT-LOG-RECORD  TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC.
+
+      *    OPENED ONCE PER RUN (SEE WS-LOG-IS-OPEN ABOVE) AND LEFT
+      *    OPEN RATHER THAN OPENED/CLOSED ON EVERY CALL -- A
+      *    LARGE-VOLUME DRIVER CALLS THIS SUBPROGRAM ONCE PER
+      *    TRANSACTION, AND AN OPEN/CLOSE CYCLE PER CALL WOULD BE A
+      *    NEEDLESS PER-RECORD I/O COST OVER A FULL BATCH WINDOW.
+       4100-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG
+           IF WS-LOG-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF NOT WS-LOG-OK
+               DISPLAY "AMTCONV: UNABLE TO OPEN AMTLOG, FILE STATUS "
+                       WS-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           SET WS-LOG-IS-OPEN TO TRUE.
